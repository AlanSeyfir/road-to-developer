@@ -0,0 +1,7 @@
+      *Shared member record layout used by OBTAININPUT and CALCBMI
+       01 MEMBER-RECORD.
+           05 MEMBER-ID PIC 9(6).
+           05 MEMBER-NAME PIC A(20).
+           05 MEMBER-HEIGHT-INCH PIC 999.
+           05 MEMBER-WEIGHT PIC 9999.
+           05 MEMBER-BMI PIC 999V99.
