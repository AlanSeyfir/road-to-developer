@@ -1,17 +1,99 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. "OBTAININPUT".
-       AUTHOR.     ALAN GARCIA.
-      *Comment in COBOL CITA MAÃ‘ANA VIERNES A LAS 8:00 AM
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NAME PIC A(20).
-     
-       PROCEDURE DIVISION.
-           0100-START-HERE.
-               DISPLAY "Enter your name: ".
-               ACCEPT NAME.
-               DISPLAY "Nice to meet you ", NAME.
-       STOP RUN.
-       END PROGRAM OBTAININPUT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "OBTAININPUT".
+       AUTHOR.     ALAN GARCIA.
+      *Comment in COBOL CITA MAÃ‘ANA VIERNES A LAS 8:00 AM
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-MASTER-FILE ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-MASTER-FS.
+           SELECT MEMBER-SEQ-FILE ASSIGN TO "MEMBERSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MEMBER-MASTER-FILE.
+           COPY "MEMBERREC.cpy".
+
+       FD MEMBER-SEQ-FILE.
+       01 SEQ-RECORD PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FS PIC XX.
+       01 WS-SEQ-FS PIC XX.
+       01 WS-REL-KEY PIC 9(6).
+       01 WS-NEXT-ID PIC 9(6) VALUE 1.
+       01 WS-ID-ENTRY PIC 9(6).
+
+       PROCEDURE DIVISION.
+           0100-START-HERE.
+               DISPLAY "Enter member ID (0 for a new member): ".
+               ACCEPT WS-ID-ENTRY.
+               IF WS-ID-ENTRY = ZERO
+                   PERFORM 0200-NEW-MEMBER
+               ELSE
+                   MOVE WS-ID-ENTRY TO WS-REL-KEY
+                   PERFORM 0300-LOOKUP-MEMBER
+               END-IF.
+       STOP RUN.
+
+           0200-NEW-MEMBER.
+           PERFORM 0250-GET-NEXT-ID.
+           DISPLAY "Enter your name: ".
+           ACCEPT MEMBER-NAME.
+           MOVE ZERO TO MEMBER-HEIGHT-INCH.
+           MOVE ZERO TO MEMBER-WEIGHT.
+           MOVE ZERO TO MEMBER-BMI.
+           PERFORM 0270-OPEN-MASTER-IO.
+           WRITE MEMBER-RECORD
+               INVALID KEY
+                   DISPLAY "Could not save member record, status: ",
+                       WS-MASTER-FS
+           END-WRITE.
+           IF WS-MASTER-FS = "00"
+               DISPLAY "Nice to meet you ", MEMBER-NAME,
+                   " (Member ID: ", MEMBER-ID, ")"
+           END-IF.
+           CLOSE MEMBER-MASTER-FILE.
+
+           0250-GET-NEXT-ID.
+           OPEN INPUT MEMBER-SEQ-FILE.
+           IF WS-SEQ-FS = "00"
+               READ MEMBER-SEQ-FILE INTO WS-NEXT-ID
+               CLOSE MEMBER-SEQ-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-ID
+           END-IF.
+           MOVE WS-NEXT-ID TO MEMBER-ID.
+           MOVE WS-NEXT-ID TO WS-REL-KEY.
+           ADD 1 TO WS-NEXT-ID.
+           OPEN OUTPUT MEMBER-SEQ-FILE.
+           WRITE SEQ-RECORD FROM WS-NEXT-ID.
+           CLOSE MEMBER-SEQ-FILE.
+
+           0270-OPEN-MASTER-IO.
+           OPEN I-O MEMBER-MASTER-FILE.
+           IF WS-MASTER-FS = "35"
+               OPEN OUTPUT MEMBER-MASTER-FILE
+               CLOSE MEMBER-MASTER-FILE
+               OPEN I-O MEMBER-MASTER-FILE
+           END-IF.
+
+           0300-LOOKUP-MEMBER.
+           OPEN INPUT MEMBER-MASTER-FILE.
+           IF WS-MASTER-FS = "00"
+               READ MEMBER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "No member found for ID: ", WS-REL-KEY
+                   NOT INVALID KEY
+                       DISPLAY "Welcome back, ", MEMBER-NAME
+               END-READ
+               CLOSE MEMBER-MASTER-FILE
+           ELSE
+               DISPLAY "No member found for ID: ", WS-REL-KEY
+           END-IF.
+       END PROGRAM OBTAININPUT.
