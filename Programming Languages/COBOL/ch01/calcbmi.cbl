@@ -3,22 +3,371 @@
        AUTHOR. ALAN GARCIA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-INPUT-FILE ASSIGN TO "BMIINPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-FS.
+           SELECT BMI-OUTPUT-FILE ASSIGN TO "BMIOUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-FS.
+           SELECT MEMBER-MASTER-FILE ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-MASTER-REL-KEY
+               FILE STATUS IS WS-MASTER-FS.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FS.
+           SELECT BMI-PARM-FILE ASSIGN TO "BMIPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD BMI-INPUT-FILE.
+       01 BMI-INPUT-RECORD.
+           05 IN-MEMBER-ID PIC 9(6).
+           05 IN-HEIGHT_INCH PIC 999.
+           05 IN-WEIGHT PIC 9999.
+
+       FD BMI-OUTPUT-FILE.
+       01 BMI-OUTPUT-RECORD PIC X(80).
+
+       FD MEMBER-MASTER-FILE.
+           COPY "MEMBERREC.cpy" REPLACING
+               ==MEMBER-RECORD== BY ==MASTER-MEMBER-RECORD==
+               ==MEMBER-ID== BY ==MASTER-MEMBER-ID==
+               ==MEMBER-NAME== BY ==MASTER-MEMBER-NAME==
+               ==MEMBER-HEIGHT-INCH== BY ==MASTER-MEMBER-HEIGHT-INCH==
+               ==MEMBER-WEIGHT== BY ==MASTER-MEMBER-WEIGHT==
+               ==MEMBER-BMI== BY ==MASTER-MEMBER-BMI==.
+
+       FD BMI-HISTORY-FILE.
+       01 BMI-HISTORY-RECORD.
+           05 HIST-MEMBER-ID PIC 9(6).
+           05 HIST-DATE PIC 9(8).
+           05 HIST-HEIGHT-INCH PIC 999.
+           05 HIST-WEIGHT PIC 9999.
+           05 HIST-BMI PIC 999V99.
+
+       FD BMI-PARM-FILE.
+       01 BMI-PARM-RECORD.
+           05 PARM-BMI-CONSTANT PIC 999V99.
+
        WORKING-STORAGE SECTION.
       *If you add another 9 it will be 3 digits 100,200 but I need 2
-       01 HEIGHT_INCH PIC 999.
-       01 WEIGHT PIC 9999.
-       01 BMI PIC 99V99.
+           COPY "MEMBERREC.cpy".
+
+       01 WS-MASTER-FS PIC XX.
+       01 WS-MASTER-REL-KEY PIC 9(6).
+       01 WS-MEMBER-ID-ENTRY PIC 9(6).
+       01 WS-LOOKUP-NAME PIC A(20).
+       01 WS-FOUND-SW PIC X VALUE "N".
+           88 MEMBER-WAS-FOUND VALUE "Y" FALSE "N".
+
+       01 HEIGHT_INCH-MIN PIC 999 VALUE 36.
+       01 HEIGHT_INCH-MAX PIC 999 VALUE 108.
+       01 WEIGHT-MIN PIC 9999 VALUE 50.
+       01 WEIGHT-MAX PIC 9999 VALUE 999.
+       01 WS-VALID-SW PIC X VALUE "N".
+           88 ENTRY-IS-VALID VALUE "Y" FALSE "N".
+
+       01 BMI-CATEGORY PIC X(15).
+
+       01 WS-UNIT-CHOICE PIC X.
+           88 IMPERIAL-CHOSEN VALUE "I" "i".
+           88 METRIC-CHOSEN VALUE "M" "m".
+
+       01 HEIGHT_CM PIC 999.
+       01 HEIGHT_CM-MIN PIC 999 VALUE 92.
+       01 HEIGHT_CM-MAX PIC 999 VALUE 274.
+       01 WEIGHT_KG PIC 999.
+       01 WEIGHT_KG-MIN PIC 999 VALUE 23.
+       01 WEIGHT_KG-MAX PIC 999 VALUE 453.
+
+       01 WS-RUN-MODE PIC X.
+           88 INTERACTIVE-MODE-CHOSEN VALUE "I" "i".
+           88 BATCH-MODE-CHOSEN VALUE "B" "b".
+
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 END-OF-BATCH-FILE VALUE "Y" FALSE "N".
+
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-HISTORY-FS PIC XX.
+
+       01 WS-PARM-FS PIC XX.
+       01 WS-BMI-CONSTANT PIC 999V99 VALUE 703.00.
+
+       01 WS-BATCH-IN-FS PIC XX.
+       01 WS-BATCH-OUT-FS PIC XX.
+
+       01 WS-BMI-DISPLAY PIC ZZ9.99.
+
+       01 WS-CONVERTED-VALID-SW PIC X VALUE "N".
+           88 CONVERTED-IS-VALID VALUE "Y" FALSE "N".
 
        PROCEDURE DIVISION.
            0100-START-HERE.
            DISPLAY "CALCULATOR OF BMI".
-           DISPLAY "Please enter your height (inches): ".
-           ACCEPT HEIGHT_INCH.
-           DISPLAY "Please enter your weight in pounds: "
-           ACCEPT WEIGHT.
-           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCH * HEIGHT_INCH)
-           DISPLAY "Here is BMI: ", BMI, "%".
+           PERFORM 0120-LOAD-PARAMETERS.
+           PERFORM 0110-GET-RUN-MODE.
+           IF BATCH-MODE-CHOSEN
+               PERFORM 0600-BATCH-MODE
+           ELSE
+               PERFORM 0500-INTERACTIVE-MODE
+           END-IF.
        STOP RUN.
+
+           0120-LOAD-PARAMETERS.
+           OPEN INPUT BMI-PARM-FILE.
+           IF WS-PARM-FS = "00"
+               READ BMI-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-BMI-CONSTANT TO WS-BMI-CONSTANT
+               END-READ
+               CLOSE BMI-PARM-FILE
+           END-IF.
+
+           0110-GET-RUN-MODE.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Run mode - (I)nteractive or (B)atch: "
+               ACCEPT WS-RUN-MODE
+               IF INTERACTIVE-MODE-CHOSEN OR BATCH-MODE-CHOSEN
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Please enter I or B."
+               END-IF
+           END-PERFORM.
+
+           0500-INTERACTIVE-MODE.
+           PERFORM 0175-GET-MEMBER-ID.
+           PERFORM 0150-GET-UNIT-CHOICE.
+           IF METRIC-CHOSEN
+               SET CONVERTED-IS-VALID TO FALSE
+               PERFORM UNTIL CONVERTED-IS-VALID
+                   PERFORM 0250-GET-HEIGHT-CM
+                   PERFORM 0350-GET-WEIGHT-KG
+                   COMPUTE MEMBER-HEIGHT-INCH = HEIGHT_CM / 2.54
+                   COMPUTE MEMBER-WEIGHT = WEIGHT_KG * 2.20462
+                   IF MEMBER-HEIGHT-INCH >= HEIGHT_INCH-MIN
+                           AND MEMBER-HEIGHT-INCH <= HEIGHT_INCH-MAX
+                           AND MEMBER-WEIGHT >= WEIGHT-MIN
+                           AND MEMBER-WEIGHT <= WEIGHT-MAX
+                       SET CONVERTED-IS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "Converted height/weight is out of ",
+                           "supported range. Try again."
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM 0200-GET-HEIGHT
+               PERFORM 0300-GET-WEIGHT
+           END-IF
+           COMPUTE MEMBER-BMI = MEMBER-WEIGHT * WS-BMI-CONSTANT
+               / (MEMBER-HEIGHT-INCH * MEMBER-HEIGHT-INCH)
+           PERFORM 0400-GET-CATEGORY.
+           PERFORM 0450-LOG-HISTORY.
+           MOVE MEMBER-BMI TO WS-BMI-DISPLAY.
+           DISPLAY "Here is BMI for ", FUNCTION TRIM(WS-LOOKUP-NAME),
+               ": ", WS-BMI-DISPLAY, " - ",
+               FUNCTION TRIM(BMI-CATEGORY).
+
+           0175-GET-MEMBER-ID.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter member ID: "
+               ACCEPT WS-MEMBER-ID-ENTRY
+               MOVE WS-MEMBER-ID-ENTRY TO WS-MASTER-REL-KEY
+               PERFORM 0180-LOOKUP-MASTER-NAME
+               IF MEMBER-WAS-FOUND
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "No member found for ID: ",
+                       WS-MEMBER-ID-ENTRY, ". Try again."
+               END-IF
+           END-PERFORM.
+           MOVE WS-MEMBER-ID-ENTRY TO MEMBER-ID.
+
+           0180-LOOKUP-MASTER-NAME.
+           SET MEMBER-WAS-FOUND TO FALSE.
+           MOVE SPACES TO WS-LOOKUP-NAME.
+           OPEN INPUT MEMBER-MASTER-FILE.
+           IF WS-MASTER-FS = "00"
+               READ MEMBER-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE MASTER-MEMBER-NAME TO WS-LOOKUP-NAME
+                       SET MEMBER-WAS-FOUND TO TRUE
+               END-READ
+               CLOSE MEMBER-MASTER-FILE
+           END-IF.
+
+           0450-LOG-HISTORY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE MEMBER-ID TO HIST-MEMBER-ID.
+           MOVE WS-TODAY-DATE TO HIST-DATE.
+           MOVE MEMBER-HEIGHT-INCH TO HIST-HEIGHT-INCH.
+           MOVE MEMBER-WEIGHT TO HIST-WEIGHT.
+           MOVE MEMBER-BMI TO HIST-BMI.
+           OPEN EXTEND BMI-HISTORY-FILE.
+           IF WS-HISTORY-FS = "35"
+               OPEN OUTPUT BMI-HISTORY-FILE
+               CLOSE BMI-HISTORY-FILE
+               OPEN EXTEND BMI-HISTORY-FILE
+           END-IF.
+           WRITE BMI-HISTORY-RECORD.
+           IF WS-HISTORY-FS NOT = "00"
+               DISPLAY "Could not log BMI history, status: ",
+                   WS-HISTORY-FS
+           END-IF.
+           CLOSE BMI-HISTORY-FILE.
+
+           0600-BATCH-MODE.
+           OPEN INPUT BMI-INPUT-FILE.
+           IF WS-BATCH-IN-FS NOT = "00"
+               DISPLAY "Cannot open BMIINPUT.DAT, status: ",
+                   WS-BATCH-IN-FS
+           ELSE
+               OPEN OUTPUT BMI-OUTPUT-FILE
+               IF WS-BATCH-OUT-FS NOT = "00"
+                   DISPLAY "Cannot open BMIOUTPUT.DAT, status: ",
+                       WS-BATCH-OUT-FS
+                   CLOSE BMI-INPUT-FILE
+               ELSE
+                   SET END-OF-BATCH-FILE TO FALSE
+                   PERFORM UNTIL END-OF-BATCH-FILE
+                       READ BMI-INPUT-FILE
+                           AT END
+                               SET END-OF-BATCH-FILE TO TRUE
+                           NOT AT END
+                               PERFORM 0650-PROCESS-BATCH-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE BMI-INPUT-FILE
+                   CLOSE BMI-OUTPUT-FILE
+               END-IF
+           END-IF.
+
+           0650-PROCESS-BATCH-RECORD.
+           MOVE IN-HEIGHT_INCH TO MEMBER-HEIGHT-INCH.
+           MOVE IN-WEIGHT TO MEMBER-WEIGHT.
+           MOVE IN-MEMBER-ID TO MEMBER-ID.
+           MOVE IN-MEMBER-ID TO WS-MASTER-REL-KEY.
+           PERFORM 0180-LOOKUP-MASTER-NAME.
+           IF NOT MEMBER-WAS-FOUND
+               MOVE "UNKNOWN MEMBER" TO WS-LOOKUP-NAME
+           END-IF.
+           MOVE SPACES TO BMI-OUTPUT-RECORD.
+           IF MEMBER-HEIGHT-INCH >= HEIGHT_INCH-MIN
+                   AND MEMBER-HEIGHT-INCH <= HEIGHT_INCH-MAX
+                   AND MEMBER-WEIGHT >= WEIGHT-MIN
+                   AND MEMBER-WEIGHT <= WEIGHT-MAX
+               COMPUTE MEMBER-BMI = MEMBER-WEIGHT * WS-BMI-CONSTANT
+                   / (MEMBER-HEIGHT-INCH * MEMBER-HEIGHT-INCH)
+               PERFORM 0400-GET-CATEGORY
+               PERFORM 0450-LOG-HISTORY
+               MOVE MEMBER-BMI TO WS-BMI-DISPLAY
+               STRING "Member: " FUNCTION TRIM(WS-LOOKUP-NAME)
+                   " Height: " IN-HEIGHT_INCH
+                   " Weight: " IN-WEIGHT
+                   " BMI: " WS-BMI-DISPLAY
+                   " - " FUNCTION TRIM(BMI-CATEGORY)
+                   DELIMITED BY SIZE INTO BMI-OUTPUT-RECORD
+           ELSE
+               STRING "Member: " FUNCTION TRIM(WS-LOOKUP-NAME)
+                   " Height: " IN-HEIGHT_INCH
+                   " Weight: " IN-WEIGHT
+                   " SKIPPED - out of range"
+                   DELIMITED BY SIZE INTO BMI-OUTPUT-RECORD
+           END-IF.
+           WRITE BMI-OUTPUT-RECORD.
+           IF WS-BATCH-OUT-FS NOT = "00"
+               DISPLAY "Could not write BMI output record, status: ",
+                   WS-BATCH-OUT-FS
+           END-IF.
+
+           0150-GET-UNIT-CHOICE.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter units - (I)mperial or (M)etric: "
+               ACCEPT WS-UNIT-CHOICE
+               IF IMPERIAL-CHOSEN OR METRIC-CHOSEN
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Please enter I or M."
+               END-IF
+           END-PERFORM.
+
+           0200-GET-HEIGHT.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Please enter your height (inches): "
+               ACCEPT MEMBER-HEIGHT-INCH
+               IF MEMBER-HEIGHT-INCH >= HEIGHT_INCH-MIN
+                       AND MEMBER-HEIGHT-INCH <= HEIGHT_INCH-MAX
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Height must be between " HEIGHT_INCH-MIN
+                       " and " HEIGHT_INCH-MAX " inches. Try again."
+               END-IF
+           END-PERFORM.
+
+           0300-GET-WEIGHT.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Please enter your weight in pounds: "
+               ACCEPT MEMBER-WEIGHT
+               IF MEMBER-WEIGHT >= WEIGHT-MIN
+                       AND MEMBER-WEIGHT <= WEIGHT-MAX
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Weight must be between " WEIGHT-MIN
+                       " and " WEIGHT-MAX " pounds. Try again."
+               END-IF
+           END-PERFORM.
+
+           0250-GET-HEIGHT-CM.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Please enter your height (centimeters): "
+               ACCEPT HEIGHT_CM
+               IF HEIGHT_CM >= HEIGHT_CM-MIN
+                       AND HEIGHT_CM <= HEIGHT_CM-MAX
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Height must be between " HEIGHT_CM-MIN
+                       " and " HEIGHT_CM-MAX " centimeters. Try again."
+               END-IF
+           END-PERFORM.
+
+           0350-GET-WEIGHT-KG.
+           SET ENTRY-IS-VALID TO FALSE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Please enter your weight (kilograms): "
+               ACCEPT WEIGHT_KG
+               IF WEIGHT_KG >= WEIGHT_KG-MIN
+                       AND WEIGHT_KG <= WEIGHT_KG-MAX
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Weight must be between " WEIGHT_KG-MIN
+                       " and " WEIGHT_KG-MAX " kilograms. Try again."
+               END-IF
+           END-PERFORM.
+
+           0400-GET-CATEGORY.
+           EVALUATE TRUE
+               WHEN MEMBER-BMI < 18.50
+                   MOVE "Underweight" TO BMI-CATEGORY
+               WHEN MEMBER-BMI < 25.00
+                   MOVE "Normal" TO BMI-CATEGORY
+               WHEN MEMBER-BMI < 30.00
+                   MOVE "Overweight" TO BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "Obese" TO BMI-CATEGORY
+           END-EVALUATE.
        END PROGRAM "CALCBMI".
